@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    COPYBOOK  : OPERMAST.CPY
+      *    OBJET      : ENREGISTREMENT DU FICHIER OPERATOR-MASTER
+      *                 (UN ENREGISTREMENT PAR OPERATEUR DE QUART)
+      ******************************************************************
+       01  OPM-ENREGISTREMENT.
+           05  OPM-ID-OPERATEUR        PIC X(5).
+           05  OPM-NOM-OPERATEUR       PIC X(20).
+           05  OPM-CODE-QUART          PIC X(1).
+           05  OPM-CODE-LANGUE         PIC X(2).
+           05  OPM-DERNIERE-CONNEXION  PIC X(26).
