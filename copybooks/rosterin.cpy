@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    COPYBOOK  : ROSTERIN.CPY
+      *    OBJET      : ENREGISTREMENT DU FICHIER ROSTER-IN
+      *                 (UNE DEMANDE D'ACCUEIL PAR OPERATEUR DE QUART)
+      ******************************************************************
+       01  ROS-ENREGISTREMENT.
+           05  ROS-ID-OPERATEUR        PIC X(5).
+           05  FILLER                  PIC X(75).
