@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPYBOOK  : USERACT.CPY
+      *    OBJET      : ENREGISTREMENT DU FICHIER USER-ACTIVITY
+      *                 (PISTE D'AUDIT DE CHAQUE EXECUTION D'EXERCICE1)
+      ******************************************************************
+       01  UAC-ENREGISTREMENT.
+           05  UAC-HORODATAGE          PIC X(26).
+           05  UAC-NOM-JOB             PIC X(8).
+           05  UAC-ID-OPERATEUR        PIC X(5).
+           05  UAC-CODE-RETOUR         PIC 9(4).
