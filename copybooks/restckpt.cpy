@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPYBOOK  : RESTCKPT.CPY
+      *    OBJET      : ENREGISTREMENT DU FICHIER DE CHECKPOINT/RESTART
+      *                 (UN ENREGISTREMENT TOUTES LES N LIGNES LUES
+      *                 DE ROSTER-IN)
+      ******************************************************************
+       01  CKP-ENREGISTREMENT.
+           05  CKP-DERNIER-ID-OPERATEUR PIC X(5).
+           05  CKP-COMPTEUR-LUS         PIC 9(8).
+           05  CKP-HORODATAGE           PIC X(26).
