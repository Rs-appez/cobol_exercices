@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK  : MSGTAB.CPY
+      *    OBJET      : TABLE DES MESSAGES D'ACCUEIL PAR CODE LANGUE
+      *                 (CLE = OPM-CODE-LANGUE DE L'OPERATEUR)
+      ******************************************************************
+       01  WS-TABLE-MESSAGES-DONNEES.
+           05  FILLER.
+               10  FILLER              PIC X(2)  VALUE "FR".
+               10  FILLER              PIC X(15) VALUE "Bienvenue,".
+               10  FILLER              PIC X(5)  VALUE "!".
+               10  FILLER              PIC X(60)
+                   VALUE "Nous sommes heureux de vous retrouver ici.".
+           05  FILLER.
+               10  FILLER              PIC X(2)  VALUE "EN".
+               10  FILLER              PIC X(15) VALUE "Welcome,".
+               10  FILLER              PIC X(5)  VALUE "!".
+               10  FILLER              PIC X(60)
+                   VALUE "We are glad to have you back.".
+
+       01  WS-TABLE-MESSAGES REDEFINES WS-TABLE-MESSAGES-DONNEES.
+           05  MSG-ENTREE OCCURS 2 TIMES INDEXED BY MSG-IDX.
+               10  MSG-LANGUE              PIC X(2).
+               10  MSG-BIENVENUE-PREFIXE   PIC X(15).
+               10  MSG-BIENVENUE-SUFFIXE   PIC X(5).
+               10  MSG-RETOUR              PIC X(60).
