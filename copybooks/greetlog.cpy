@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    COPYBOOK  : GREETLOG.CPY
+      *    OBJET      : ENREGISTREMENT DU FICHIER GREETING-LOG
+      *                 (JOURNAL IMPRIME DES ACCUEILS, AVEC ENTETE,
+      *                 LIGNES DE DETAIL ET LIGNE DE FIN DE TRAITEMENT)
+      ******************************************************************
+       01  GRL-ENREGISTREMENT          PIC X(132).
