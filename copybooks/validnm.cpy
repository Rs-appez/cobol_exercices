@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK  : VALIDNM.CPY
+      *    OBJET      : REGLES DE VALIDATION DU NOM D'OPERATEUR
+      *                 (LONGUEUR MAXIMALE ET CARACTERES AUTORISES)
+      ******************************************************************
+       01  WS-REGLES-VALIDATION-NOM.
+           05  VLD-LONGUEUR-MAX        PIC 9(2)  VALUE 20.
+           05  VLD-CAR-AUTORISES.
+               10  FILLER              PIC X(26)
+                   VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+               10  FILLER              PIC X(1)  VALUE SPACE.
+               10  FILLER              PIC X(1)  VALUE "-".
+           05  VLD-CODE-OK             PIC 9(2)  VALUE 00.
+           05  VLD-CODE-TROP-LONG      PIC 9(2)  VALUE 10.
+           05  VLD-CODE-VIDE           PIC 9(2)  VALUE 15.
+           05  VLD-CODE-CARACTERE-INVALIDE PIC 9(2) VALUE 20.
