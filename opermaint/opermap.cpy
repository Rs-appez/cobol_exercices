@@ -0,0 +1,52 @@
+      ******************************************************************
+      *    COPYBOOK  : OPERMAP.CPY
+      *    OBJET      : MAPPE SYMBOLIQUE GENEREE PAR LE MAPSET OPERMAP
+      *                 (ECRAN DE MAINTENANCE OPERATOR-MASTER)
+      ******************************************************************
+       01  OPERMAPI.
+           02  FILLER                  PIC X(12).
+           02  FONCTIONL               COMP PIC S9(4).
+           02  FONCTIONF               PIC X.
+           02  FILLER REDEFINES FONCTIONF.
+               03  FONCTIONA           PIC X.
+           02  FONCTIONI               PIC X(1).
+           02  IDOPERL                 COMP PIC S9(4).
+           02  IDOPERF                 PIC X.
+           02  FILLER REDEFINES IDOPERF.
+               03  IDOPERA             PIC X.
+           02  IDOPERI                 PIC X(5).
+           02  NOMOPERL                COMP PIC S9(4).
+           02  NOMOPERF                PIC X.
+           02  FILLER REDEFINES NOMOPERF.
+               03  NOMOPERA            PIC X.
+           02  NOMOPERI                PIC X(20).
+           02  QUARTL                  COMP PIC S9(4).
+           02  QUARTF                  PIC X.
+           02  FILLER REDEFINES QUARTF.
+               03  QUARTA              PIC X.
+           02  QUARTI                  PIC X(1).
+           02  LANGUEL                 COMP PIC S9(4).
+           02  LANGUEF                 PIC X.
+           02  FILLER REDEFINES LANGUEF.
+               03  LANGUEA             PIC X.
+           02  LANGUEI                 PIC X(2).
+           02  MESSAGEL                COMP PIC S9(4).
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEA            PIC X.
+           02  MESSAGEI                PIC X(79).
+
+       01  OPERMAPO REDEFINES OPERMAPI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(3).
+           02  FONCTIONO               PIC X(1).
+           02  FILLER                  PIC X(3).
+           02  IDOPERO                 PIC X(5).
+           02  FILLER                  PIC X(3).
+           02  NOMOPERO                PIC X(20).
+           02  FILLER                  PIC X(3).
+           02  QUARTO                  PIC X(1).
+           02  FILLER                  PIC X(3).
+           02  LANGUEO                 PIC X(2).
+           02  FILLER                  PIC X(3).
+           02  MESSAGEO                PIC X(79).
