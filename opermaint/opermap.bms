@@ -0,0 +1,72 @@
+******************************************************************
+*    MAPSET  : OPERMAP
+*    OBJET    : ECRAN DE MAINTENANCE EN LIGNE DU FICHIER
+*               OPERATOR-MASTER (AJOUT / MODIFICATION /
+*               SUPPRESSION D'UN OPERATEUR PAR LE CHEF DE QUART)
+******************************************************************
+OPERMAP  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               TERM=3270-2,                                            X
+               CTRL=(FREEKB,FRSET),                                    X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+OPERMAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='MAINTENANCE OPERATOR-MASTER - OPERMAINT'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=18,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='FONCTION (A/C/D) :'
+FONCTION DFHMDF POS=(3,20),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NORM,IC)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=18,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ID OPERATEUR     :'
+IDOPER   DFHMDF POS=(5,20),                                            X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=18,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='NOM OPERATEUR    :'
+NOMOPER  DFHMDF POS=(7,20),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(9,1),                                             X
+               LENGTH=18,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='CODE QUART       :'
+QUART    DFHMDF POS=(9,20),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(11,1),                                            X
+               LENGTH=18,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='CODE LANGUE      :'
+LANGUE   DFHMDF POS=(11,20),                                           X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,NORM)
+*
+MESSAGE  DFHMDF POS=(23,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='PF3=FIN  ENTER=VALIDER'
+*
+         DFHMSD TYPE=FINAL
