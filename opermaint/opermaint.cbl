@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERMAINT.
+       AUTHOR. Appez.
+
+      ******************************************************************
+      *    TRANSACTION CICS OPMT - MAINTENANCE EN LIGNE DU FICHIER
+      *    OPERATOR-MASTER (AJOUT / MODIFICATION / SUPPRESSION)
+      *    PERMET AU CHEF DE QUART DE GERER LES OPERATEURS SANS
+      *    PASSER PAR UN JOB BATCH.
+      ******************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY "opermap.cpy".
+       COPY "opermast.cpy".
+       COPY DFHAID.
+
+       01  WS-RESP                    PIC S9(8) COMP.
+
+       01  WS-FONCTION-DEMANDEE       PIC X(1).
+           88  FONCTION-AJOUT         VALUE "A".
+           88  FONCTION-MODIF         VALUE "C".
+           88  FONCTION-SUPPRESSION   VALUE "D".
+
+       01  WS-MESSAGE                 PIC X(79).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       0000-DEBUT.
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   PERFORM 0100-ECRAN-INITIAL
+                   PERFORM 0999-RETOUR-CONTINUER
+               WHEN EIBAID = DFHPF3
+                   PERFORM 0999-RETOUR-FIN
+               WHEN OTHER
+                   PERFORM 0200-TRAITER-ECRAN
+                   PERFORM 0999-RETOUR-CONTINUER
+           END-EVALUATE.
+
+       0100-ECRAN-INITIAL.
+           MOVE SPACES TO OPERMAPO
+           MOVE "ENTREZ UNE FONCTION (A=AJOUT C=MODIF D=SUPPR)"
+               TO MESSAGEO
+           EXEC CICS SEND MAP('OPERMAP')
+               MAPSET('OPERMAP')
+               FROM(OPERMAPO)
+               ERASE
+           END-EXEC.
+
+       0200-TRAITER-ECRAN.
+           EXEC CICS RECEIVE MAP('OPERMAP')
+               MAPSET('OPERMAP')
+               INTO(OPERMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               PERFORM 0100-ECRAN-INITIAL
+           ELSE
+               MOVE FONCTIONI TO WS-FONCTION-DEMANDEE
+               MOVE IDOPERI TO OPM-ID-OPERATEUR
+
+               EVALUATE TRUE
+                   WHEN FONCTION-AJOUT
+                       PERFORM 0300-AJOUTER-OPERATEUR
+                   WHEN FONCTION-MODIF
+                       PERFORM 0400-MODIFIER-OPERATEUR
+                   WHEN FONCTION-SUPPRESSION
+                       PERFORM 0500-SUPPRIMER-OPERATEUR
+                   WHEN OTHER
+                       MOVE "FONCTION INVALIDE - A, C OU D ATTENDU"
+                           TO WS-MESSAGE
+               END-EVALUATE
+
+               PERFORM 0600-REAFFICHER-ECRAN
+           END-IF.
+
+       0999-RETOUR-CONTINUER.
+           EXEC CICS RETURN
+               TRANSID('OPMT')
+           END-EXEC.
+
+       0999-RETOUR-FIN.
+           EXEC CICS RETURN
+           END-EXEC.
+
+       0300-AJOUTER-OPERATEUR.
+           MOVE NOMOPERI TO OPM-NOM-OPERATEUR
+           MOVE QUARTI TO OPM-CODE-QUART
+           MOVE LANGUEI TO OPM-CODE-LANGUE
+           MOVE FUNCTION CURRENT-DATE TO OPM-DERNIERE-CONNEXION
+
+           EXEC CICS WRITE FILE('OPERMAST')
+               FROM(OPM-ENREGISTREMENT)
+               RIDFLD(OPM-ID-OPERATEUR)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE "OPERATEUR AJOUTE" TO WS-MESSAGE
+               WHEN DFHRESP(DUPREC)
+                   MOVE "OPERATEUR DEJA EXISTANT" TO WS-MESSAGE
+               WHEN OTHER
+                   MOVE "ERREUR A L ECRITURE OPERATOR-MASTER"
+                       TO WS-MESSAGE
+           END-EVALUATE.
+
+       0400-MODIFIER-OPERATEUR.
+           EXEC CICS READ FILE('OPERMAST')
+               INTO(OPM-ENREGISTREMENT)
+               RIDFLD(OPM-ID-OPERATEUR)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE NOMOPERI TO OPM-NOM-OPERATEUR
+               MOVE QUARTI TO OPM-CODE-QUART
+               MOVE LANGUEI TO OPM-CODE-LANGUE
+
+               EXEC CICS REWRITE FILE('OPERMAST')
+                   FROM(OPM-ENREGISTREMENT)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE "OPERATEUR MODIFIE" TO WS-MESSAGE
+               ELSE
+                   MOVE "ERREUR A LA MISE A JOUR OPERATOR-MASTER"
+                       TO WS-MESSAGE
+               END-IF
+           ELSE
+               MOVE "OPERATEUR INCONNU DANS OPERATOR-MASTER"
+                   TO WS-MESSAGE
+           END-IF.
+
+       0500-SUPPRIMER-OPERATEUR.
+           EXEC CICS DELETE FILE('OPERMAST')
+               RIDFLD(OPM-ID-OPERATEUR)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE "OPERATEUR SUPPRIME" TO WS-MESSAGE
+               WHEN DFHRESP(NOTFND)
+                   MOVE "OPERATEUR INCONNU DANS OPERATOR-MASTER"
+                       TO WS-MESSAGE
+               WHEN OTHER
+                   MOVE "ERREUR A LA SUPPRESSION OPERATOR-MASTER"
+                       TO WS-MESSAGE
+           END-EVALUATE.
+
+       0600-REAFFICHER-ECRAN.
+           MOVE SPACES TO OPERMAPO
+           MOVE WS-MESSAGE TO MESSAGEO
+           EXEC CICS SEND MAP('OPERMAP')
+               MAPSET('OPERMAP')
+               FROM(OPERMAPO)
+               ERASE
+           END-EXEC.
