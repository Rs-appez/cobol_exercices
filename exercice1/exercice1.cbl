@@ -2,13 +2,468 @@
        PROGRAM-ID. EXERCICE1.
        AUTHOR. Appez.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-IN ASSIGN TO "ROSTERIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-ROSTER.
+
+           SELECT OPERATOR-MASTER ASSIGN TO "OPERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPM-ID-OPERATEUR
+               FILE STATUS IS WS-STATUT-OPERMAST.
+
+           SELECT GREETING-LOG ASSIGN TO "GREETLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-GREETLOG.
+
+           SELECT USER-ACTIVITY ASSIGN TO "USERACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-USERACT.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RESTART.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  ROSTER-IN
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY "rosterin.cpy".
+
+       FD  OPERATOR-MASTER.
+           COPY "opermast.cpy".
+
+       FD  GREETING-LOG
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 LINES WITH FOOTING AT 55.
+           COPY "greetlog.cpy".
+
+       FD  USER-ACTIVITY
+           RECORD CONTAINS 43 CHARACTERS.
+           COPY "useract.cpy".
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+           COPY "restckpt.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-NOM-UTILISATEUR  PIC X(5) VALUE "appez".
+       01  WS-STATUT-ROSTER           PIC X(2).
+           88  ROSTER-OK              VALUE "00".
+           88  ROSTER-FIN             VALUE "10".
+
+       01  WS-STATUT-OPERMAST         PIC X(2).
+           88  OPERMAST-OK            VALUE "00".
+           88  OPERMAST-NON-TROUVE    VALUE "23".
+
+       01  WS-STATUT-GREETLOG         PIC X(2).
+           88  GREETLOG-OK            VALUE "00".
+
+       01  WS-STATUT-USERACT          PIC X(2).
+           88  USERACT-OK             VALUE "00".
+
+       01  WS-STATUT-RESTART          PIC X(2).
+           88  RESTART-OK             VALUE "00".
+
+       01  WS-OUVERTURE-OK            PIC X(1)  VALUE "O".
+           88  OUVERTURE-REUSSIE      VALUE "O".
+           88  OUVERTURE-ECHEC        VALUE "N".
+
+       01  WS-NOM-JOB                 PIC X(8)  VALUE "EXERCIC1".
+
+       01  WS-N-CHECKPOINT            PIC 9(8)  VALUE 1000.
+       01  WS-COMPTEUR-LUS            PIC 9(8)  VALUE ZERO.
+       01  WS-CKP-COMPTEUR-PRECEDENT  PIC 9(8)  VALUE ZERO.
+       01  WS-FIN-FICHIER-RESTART     PIC X(1)  VALUE "N".
+           88  FIN-FICHIER-RESTART    VALUE "O".
+
+       01  WS-COMPTEUR-CONTROLE-SAISI PIC 9(8)  VALUE ZERO.
+
+       01  WS-PARM-LIGNE              PIC X(80).
+       01  WS-PARM-OPERATEUR          PIC X(5)  VALUE SPACES.
+       01  WS-PARM-LANGUE             PIC X(2)  VALUE SPACES.
+       01  WS-PARM-QUART              PIC X(1)  VALUE SPACES.
+       01  WS-NOM-VARIABLE-ENV        PIC X(20).
+
+       01  WS-INDICATEURS.
+           05  WS-FIN-FICHIER-ROSTER  PIC X(1) VALUE "N".
+               88  FIN-FICHIER-ROSTER VALUE "O".
+
+       01  WS-COMPTEUR-ACCUEILS       PIC 9(8) VALUE ZERO.
+       01  WS-COMPTEUR-REJETS         PIC 9(8) VALUE ZERO.
+       01  WS-COMPTEUR-INCONNUS       PIC 9(8) VALUE ZERO.
+       01  WS-COMPTEUR-SAUTES         PIC 9(8) VALUE ZERO.
+
+       COPY "validnm.cpy".
+
+       01  WS-NOM-ENTREE              PIC X(25).
+       01  WS-NOM-VALIDE              PIC X(20).
+       01  WS-CODE-RETOUR-VALID       PIC 9(2).
+       01  WS-IDX-CAR                 PIC 9(2).
+       01  WS-IDX-AUTORISE            PIC 9(2).
+       01  WS-IND-CAR-AUTORISE        PIC X(1).
+           88  CAR-AUTORISE           VALUE "O".
+           88  CAR-NON-AUTORISE       VALUE "N".
+
+       01  WS-CODE-RETOUR-AUDIT       PIC 9(4).
+
+       01  WS-LANGUE-EFFECTIVE        PIC X(2).
+
+       COPY "msgtab.cpy".
+
+       01  WS-DATE-HEURE-SYSTEME.
+           05  WS-DHS-DATE            PIC 9(8).
+           05  WS-DHS-HEURE           PIC 9(6).
+           05  FILLER                 PIC X(8).
+
+       01  WS-LIGNE-ENTETE.
+           05  FILLER                 PIC X(22)
+               VALUE "JOURNAL D'ACCUEIL DATE".
+           05  FILLER                 PIC X(1)  VALUE " ".
+           05  LEN-DATE               PIC 9999/99/99.
+           05  FILLER                 PIC X(6)  VALUE " HEURE".
+           05  FILLER                 PIC X(1)  VALUE " ".
+           05  LEN-HEURE              PIC 99/99/99.
+           05  FILLER                 PIC X(63) VALUE SPACES.
+
+       01  WS-LIGNE-DETAIL.
+           05  FILLER                 PIC X(13) VALUE "  OPERATEUR :".
+           05  LDT-ID-OPERATEUR       PIC X(6).
+           05  FILLER                 PIC X(6)  VALUE "  NOM:".
+           05  LDT-NOM-OPERATEUR      PIC X(20).
+           05  FILLER                 PIC X(83) VALUE SPACES.
+
+       01  WS-LIGNE-TRAILER.
+           05  FILLER                 PIC X(28)
+               VALUE "FIN DE TRAITEMENT - ACCUEILS".
+           05  FILLER                 PIC X(1)  VALUE " ".
+           05  LTR-COMPTEUR           PIC ZZZZZZZ9.
+           05  FILLER                 PIC X(95) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
-           DISPLAY "Bienvenue, " WS-NOM-UTILISATEUR " !"
-           DISPLAY "Nous sommes heureux de vous retrouver ici.".
-           STOP RUN.
\ No newline at end of file
+       0000-DEBUT.
+           PERFORM 1000-INITIALISATION
+           IF OUVERTURE-REUSSIE
+               IF WS-PARM-OPERATEUR NOT = SPACES
+                   PERFORM 1400-RERUN-PONCTUEL
+               ELSE
+                   PERFORM UNTIL FIN-FICHIER-ROSTER
+                       PERFORM 2000-TRAITER-OPERATEUR
+                   END-PERFORM
+                   PERFORM 9500-RECONCILIER-TOTAUX
+               END-IF
+           END-IF
+           PERFORM 9000-FIN
+           STOP RUN.
+
+       1000-INITIALISATION.
+           PERFORM 1300-LIRE-PARAMETRES
+
+           OPEN I-O OPERATOR-MASTER
+           IF NOT OPERMAST-OK
+               DISPLAY "ERREUR OUVERTURE OPERATOR-MASTER - STATUT "
+                   WS-STATUT-OPERMAST
+               SET OUVERTURE-ECHEC TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           OPEN EXTEND GREETING-LOG
+           IF NOT GREETLOG-OK
+               DISPLAY "ERREUR OUVERTURE GREETING-LOG - STATUT "
+                   WS-STATUT-GREETLOG
+               SET OUVERTURE-ECHEC TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           OPEN EXTEND USER-ACTIVITY
+           IF NOT USERACT-OK
+               DISPLAY "ERREUR OUVERTURE USER-ACTIVITY - STATUT "
+                   WS-STATUT-USERACT
+               SET OUVERTURE-ECHEC TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           IF OUVERTURE-REUSSIE
+               PERFORM 1100-ECRIRE-ENTETE-JOURNAL
+
+               IF WS-PARM-OPERATEUR = SPACES
+                   ACCEPT WS-COMPTEUR-CONTROLE-SAISI FROM SYSIN
+                   OPEN INPUT ROSTER-IN
+                   IF NOT ROSTER-OK
+                       DISPLAY "ERREUR OUVERTURE ROSTER-IN - STATUT "
+                           WS-STATUT-ROSTER
+                       SET OUVERTURE-ECHEC TO TRUE
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       PERFORM 1200-LIRE-CHECKPOINT-PRECEDENT
+                       READ ROSTER-IN
+                           AT END
+                               SET FIN-FICHIER-ROSTER TO TRUE
+                       END-READ
+                   END-IF
+               END-IF
+           END-IF.
+
+       1300-LIRE-PARAMETRES.
+           MOVE SPACES TO WS-PARM-LIGNE
+           ACCEPT WS-PARM-LIGNE FROM COMMAND-LINE
+           IF WS-PARM-LIGNE NOT = SPACES
+               UNSTRING WS-PARM-LIGNE DELIMITED BY SPACE
+                   INTO WS-PARM-OPERATEUR WS-PARM-LANGUE WS-PARM-QUART
+           ELSE
+               MOVE "OPERMAINT_ID" TO WS-NOM-VARIABLE-ENV
+               DISPLAY WS-NOM-VARIABLE-ENV UPON ENVIRONMENT-NAME
+               ACCEPT WS-PARM-OPERATEUR FROM ENVIRONMENT-VALUE
+
+               MOVE "OPERMAINT_LANGUE" TO WS-NOM-VARIABLE-ENV
+               DISPLAY WS-NOM-VARIABLE-ENV UPON ENVIRONMENT-NAME
+               ACCEPT WS-PARM-LANGUE FROM ENVIRONMENT-VALUE
+
+               MOVE "OPERMAINT_QUART" TO WS-NOM-VARIABLE-ENV
+               DISPLAY WS-NOM-VARIABLE-ENV UPON ENVIRONMENT-NAME
+               ACCEPT WS-PARM-QUART FROM ENVIRONMENT-VALUE
+           END-IF.
+
+       1400-RERUN-PONCTUEL.
+           MOVE WS-PARM-OPERATEUR TO ROS-ID-OPERATEUR
+           ADD 1 TO WS-COMPTEUR-LUS
+           PERFORM 2050-ACCUEILLIR-OPERATEUR.
+
+       1200-LIRE-CHECKPOINT-PRECEDENT.
+           MOVE ZERO TO WS-CKP-COMPTEUR-PRECEDENT
+           OPEN INPUT RESTART-FILE
+           IF RESTART-OK
+               PERFORM UNTIL FIN-FICHIER-RESTART
+                   READ RESTART-FILE
+                       AT END
+                           SET FIN-FICHIER-RESTART TO TRUE
+                       NOT AT END
+                           MOVE CKP-COMPTEUR-LUS
+                               TO WS-CKP-COMPTEUR-PRECEDENT
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF
+           OPEN EXTEND RESTART-FILE
+           IF NOT RESTART-OK
+               DISPLAY "ERREUR OUVERTURE RESTART-FILE - STATUT "
+                   WS-STATUT-RESTART
+               SET OUVERTURE-ECHEC TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       1100-ECRIRE-ENTETE-JOURNAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE-SYSTEME
+           MOVE WS-DHS-DATE TO LEN-DATE
+           MOVE WS-DHS-HEURE TO LEN-HEURE
+           MOVE WS-LIGNE-ENTETE TO GRL-ENREGISTREMENT
+           WRITE GRL-ENREGISTREMENT
+           IF NOT GREETLOG-OK
+               DISPLAY "ERREUR ECRITURE GREETING-LOG (ENTETE) - STATUT "
+                   WS-STATUT-GREETLOG
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2000-TRAITER-OPERATEUR.
+           ADD 1 TO WS-COMPTEUR-LUS
+           IF WS-COMPTEUR-LUS > WS-CKP-COMPTEUR-PRECEDENT
+               PERFORM 2050-ACCUEILLIR-OPERATEUR
+               IF FUNCTION MOD(WS-COMPTEUR-LUS, WS-N-CHECKPOINT) = ZERO
+                   PERFORM 6000-ECRIRE-CHECKPOINT
+               END-IF
+           ELSE
+               ADD 1 TO WS-COMPTEUR-SAUTES
+           END-IF
+
+           READ ROSTER-IN
+               AT END
+                   SET FIN-FICHIER-ROSTER TO TRUE
+           END-READ.
+
+       2050-ACCUEILLIR-OPERATEUR.
+           MOVE ROS-ID-OPERATEUR TO OPM-ID-OPERATEUR
+           READ OPERATOR-MASTER
+               INVALID KEY
+                   MOVE "23" TO WS-STATUT-OPERMAST
+           END-READ
+
+           IF OPERMAST-OK
+               MOVE OPM-CODE-LANGUE TO WS-LANGUE-EFFECTIVE
+               IF WS-PARM-OPERATEUR NOT = SPACES
+                   AND WS-PARM-LANGUE NOT = SPACES
+                   MOVE WS-PARM-LANGUE TO WS-LANGUE-EFFECTIVE
+               END-IF
+               PERFORM 2100-VALIDER-NOM-OPERATEUR
+               IF WS-CODE-RETOUR-VALID = VLD-CODE-OK
+                   MOVE WS-NOM-VALIDE TO OPM-NOM-OPERATEUR
+                   PERFORM 2200-RECHERCHER-MESSAGE
+                   DISPLAY FUNCTION TRIM(MSG-BIENVENUE-PREFIXE(MSG-IDX))
+                       " " OPM-NOM-OPERATEUR " "
+                       FUNCTION TRIM(MSG-BIENVENUE-SUFFIXE(MSG-IDX))
+                   DISPLAY FUNCTION TRIM(MSG-RETOUR(MSG-IDX))
+                   MOVE FUNCTION CURRENT-DATE TO OPM-DERNIERE-CONNEXION
+                   REWRITE OPM-ENREGISTREMENT
+                   IF NOT OPERMAST-OK
+                       DISPLAY "ERREUR REECRITURE OPERATOR-MASTER POUR "
+                           ROS-ID-OPERATEUR " - STATUT "
+                           WS-STATUT-OPERMAST
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+                   ADD 1 TO WS-COMPTEUR-ACCUEILS
+                   MOVE OPM-ID-OPERATEUR TO LDT-ID-OPERATEUR
+                   MOVE OPM-NOM-OPERATEUR TO LDT-NOM-OPERATEUR
+                   MOVE WS-LIGNE-DETAIL TO GRL-ENREGISTREMENT
+                   WRITE GRL-ENREGISTREMENT
+                       AT END-OF-PAGE
+                           PERFORM 1100-ECRIRE-ENTETE-JOURNAL
+                   END-WRITE
+                   IF NOT GREETLOG-OK
+                       DISPLAY "ERREUR ECRITURE GREETING-LOG POUR "
+                           ROS-ID-OPERATEUR " - STATUT "
+                           WS-STATUT-GREETLOG
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+                   MOVE ZERO TO WS-CODE-RETOUR-AUDIT
+                   PERFORM 2800-ENREGISTRER-ACTIVITE
+               ELSE
+                   PERFORM 2900-REJETER-OPERATEUR
+                   ADD 1 TO WS-COMPTEUR-REJETS
+                   MOVE 9000 TO WS-CODE-RETOUR-AUDIT
+                   ADD WS-CODE-RETOUR-VALID TO WS-CODE-RETOUR-AUDIT
+                   PERFORM 2800-ENREGISTRER-ACTIVITE
+               END-IF
+           ELSE
+               DISPLAY "Operateur inconnu dans OPERATOR-MASTER : "
+                   ROS-ID-OPERATEUR
+               ADD 1 TO WS-COMPTEUR-INCONNUS
+               MOVE 9023 TO WS-CODE-RETOUR-AUDIT
+               PERFORM 2800-ENREGISTRER-ACTIVITE
+           END-IF.
+
+       2100-VALIDER-NOM-OPERATEUR.
+           MOVE SPACES TO WS-NOM-ENTREE
+           MOVE OPM-NOM-OPERATEUR TO WS-NOM-ENTREE
+           MOVE FUNCTION UPPER-CASE(WS-NOM-ENTREE) TO WS-NOM-ENTREE
+           MOVE VLD-CODE-OK TO WS-CODE-RETOUR-VALID
+
+           IF FUNCTION TRIM(WS-NOM-ENTREE) = SPACES
+               MOVE VLD-CODE-VIDE TO WS-CODE-RETOUR-VALID
+           ELSE
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-NOM-ENTREE))
+                       > VLD-LONGUEUR-MAX
+                   MOVE VLD-CODE-TROP-LONG TO WS-CODE-RETOUR-VALID
+               ELSE
+                   PERFORM VARYING WS-IDX-CAR FROM 1 BY 1
+                           UNTIL WS-IDX-CAR > LENGTH OF WS-NOM-ENTREE
+                           OR WS-CODE-RETOUR-VALID NOT = VLD-CODE-OK
+                       IF WS-NOM-ENTREE(WS-IDX-CAR:1) NOT = SPACE
+                           SET CAR-NON-AUTORISE TO TRUE
+                           PERFORM VARYING WS-IDX-AUTORISE FROM 1 BY 1
+                                   UNTIL WS-IDX-AUTORISE >
+                                       LENGTH OF VLD-CAR-AUTORISES
+                                   OR CAR-AUTORISE
+                               IF WS-NOM-ENTREE(WS-IDX-CAR:1) =
+                                  VLD-CAR-AUTORISES(WS-IDX-AUTORISE:1)
+                                   SET CAR-AUTORISE TO TRUE
+                               END-IF
+                           END-PERFORM
+                           IF CAR-NON-AUTORISE
+                               MOVE VLD-CODE-CARACTERE-INVALIDE
+                                   TO WS-CODE-RETOUR-VALID
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+
+           IF WS-CODE-RETOUR-VALID = VLD-CODE-OK
+               MOVE WS-NOM-ENTREE(1:20) TO WS-NOM-VALIDE
+           ELSE
+               MOVE SPACES TO WS-NOM-VALIDE
+           END-IF.
+
+       2200-RECHERCHER-MESSAGE.
+           SET MSG-IDX TO 1
+           SEARCH MSG-ENTREE
+               AT END
+                   SET MSG-IDX TO 1
+               WHEN MSG-LANGUE(MSG-IDX) = WS-LANGUE-EFFECTIVE
+                   CONTINUE
+           END-SEARCH.
+
+       2900-REJETER-OPERATEUR.
+           DISPLAY "Nom operateur rejete pour " ROS-ID-OPERATEUR
+               " - code raison : " WS-CODE-RETOUR-VALID.
+
+       2800-ENREGISTRER-ACTIVITE.
+           MOVE FUNCTION CURRENT-DATE TO UAC-HORODATAGE
+           MOVE WS-NOM-JOB TO UAC-NOM-JOB
+           MOVE ROS-ID-OPERATEUR TO UAC-ID-OPERATEUR
+           MOVE WS-CODE-RETOUR-AUDIT TO UAC-CODE-RETOUR
+           WRITE UAC-ENREGISTREMENT
+           IF NOT USERACT-OK
+               DISPLAY "ERREUR ECRITURE USER-ACTIVITY POUR "
+                   ROS-ID-OPERATEUR " - STATUT " WS-STATUT-USERACT
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       6000-ECRIRE-CHECKPOINT.
+           MOVE ROS-ID-OPERATEUR TO CKP-DERNIER-ID-OPERATEUR
+           MOVE WS-COMPTEUR-LUS TO CKP-COMPTEUR-LUS
+           MOVE FUNCTION CURRENT-DATE TO CKP-HORODATAGE
+           WRITE CKP-ENREGISTREMENT
+           IF NOT RESTART-OK
+               DISPLAY "ERREUR ECRITURE RESTART-FILE - STATUT "
+                   WS-STATUT-RESTART
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       9000-FIN.
+           MOVE WS-COMPTEUR-ACCUEILS TO LTR-COMPTEUR
+           MOVE WS-LIGNE-TRAILER TO GRL-ENREGISTREMENT
+           IF OUVERTURE-REUSSIE
+               WRITE GRL-ENREGISTREMENT
+               IF NOT GREETLOG-OK
+                   DISPLAY "ERREUR ECRITURE GREETLOG TRAILER - STATUT "
+                       WS-STATUT-GREETLOG
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           CLOSE OPERATOR-MASTER
+           CLOSE GREETING-LOG
+           CLOSE USER-ACTIVITY
+           IF WS-PARM-OPERATEUR = SPACES
+               CLOSE ROSTER-IN
+               CLOSE RESTART-FILE
+           END-IF.
+
+       9500-RECONCILIER-TOTAUX.
+           DISPLAY "RECONCILIATION - LUS ROSTER-IN      : "
+               WS-COMPTEUR-LUS
+           DISPLAY "RECONCILIATION - ACCUEILS EMIS       : "
+               WS-COMPTEUR-ACCUEILS
+           DISPLAY "RECONCILIATION - TOTAL CONTROLE SAISI: "
+               WS-COMPTEUR-CONTROLE-SAISI
+
+           IF WS-COMPTEUR-LUS NOT = WS-COMPTEUR-CONTROLE-SAISI
+               DISPLAY "RECONCILIATION EN ECHEC - ECART ROSTER"
+                   "/TOTAL DE CONTROLE"
+               IF RETURN-CODE = ZERO
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           IF WS-COMPTEUR-ACCUEILS + WS-COMPTEUR-REJETS
+                   + WS-COMPTEUR-INCONNUS + WS-COMPTEUR-SAUTES
+                   NOT = WS-COMPTEUR-LUS
+               DISPLAY "RECONCILIATION EN ECHEC - ACCUEILS+REJETS+"
+                   "INCONNUS+SAUTES <> LUS"
+               IF RETURN-CODE = ZERO
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
